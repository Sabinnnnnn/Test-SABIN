@@ -0,0 +1,27 @@
+       ARC-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+      *    Take a checkpoint - bump the checkpoint counter and hand
+      *    the checkpoint area to the common checkpoint service so a
+      *    later restart can resume from ARC-RESTART-RECORD-COUNT
+      *    instead of rereading the file from the top.  A checkpoint
+      *    that fails to write defeats that guarantee, so a non-zero
+      *    ARC-CHECKPOINT-RETURN-CODE abends the run instead of being
+      *    silently ignored.
+      *----------------------------------------------------------------*
+
+           ADD 1 TO ARC-CHECKPOINT-COUNT
+           CALL 'ARCCKP' USING ARC-CHECKPOINT-AREA
+           END-CALL
+
+           EVALUATE ARC-CHECKPOINT-RETURN-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY PROGRAM-NAVN ' '
+                         FUNCTION CURRENT-DATE (1:14) ' - '
+                        'CHECKPOINT SERVICE ERROR #0004 RETURN CODE '
+                         ARC-CHECKPOINT-RETURN-CODE
+                 MOVE 0004 TO TEKABN-ABEND-CODE
+                 PERFORM ABEND
+           END-EVALUATE
+           .
