@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *    USP101AR  -  Area passed to CTEKCALL for DB2 error reports
+      *----------------------------------------------------------------*
+       01  CUSP1010                        PIC X(08) VALUE 'CUSP1010'.
+
+       01  USP101-AREA.
+           05  USP101-SQL-ID               PIC X(30) VALUE SPACES.
+           05  USP101-PROGRAM-ID           PIC X(08) VALUE SPACES.
