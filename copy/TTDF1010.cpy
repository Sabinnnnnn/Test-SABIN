@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *    TTDF1010  -  Record layout of one IBM-SAMP-ACT extract
+      *                 record (81 bytes).  :PFX: is substituted by
+      *                 the including program.
+      *----------------------------------------------------------------*
+         05  :PFX:-ACTNO                  PIC X(05).
+         05  :PFX:-ACTKWD                 PIC X(05).
+         05  :PFX:-ACTDESC.
+             10  :PFX:-ACTDESC-LEN        PIC 9(02).
+             10  :PFX:-ACTDESC-TEXT       PIC X(30).
+         05  :PFX:-AJOUR-ID                PIC X(08).
+         05  :PFX:-AJOUR-ID-TYP            PIC X(01).
+             88  :PFX:-AJOUR-ID-TYP-GYLDIG  VALUE 'O' 'R' 'S'.
+         05  :PFX:-AJOUR-PGM               PIC X(08).
+         05  :PFX:-AJOUR-TMS               PIC X(14).
+         05  FILLER                        PIC X(08).
