@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      *    MTDF1010  -  Host-variable rowset (array) for the multi-row
+      *                 INSERT against TTDF1010SAMP_ACT.  :PFX: and
+      *                 :ROWSET: are substituted by the including
+      *                 program.
+      *----------------------------------------------------------------*
+         05  :PFX:-ROW-SET             PIC S9(04) COMP VALUE :ROWSET:.
+         05  :PFX:-ROW-COUNT           PIC S9(04) COMP VALUE 0.
+         05  :PFX:-ROW-LOOP            PIC S9(04) COMP VALUE 0.
+         05  :PFX:-ACTNO               PIC X(05)
+                                        OCCURS :ROWSET: TIMES.
+         05  :PFX:-ACTKWD              PIC X(05)
+                                        OCCURS :ROWSET: TIMES.
+         05  :PFX:-ACTDESC             OCCURS :ROWSET: TIMES.
+             10  :PFX:-ACTDESC-LEN     PIC S9(04) COMP.
+             10  :PFX:-ACTDESC-TEXT    PIC X(30).
+         05  :PFX:-AJOUR-ID            PIC X(08)
+                                        OCCURS :ROWSET: TIMES.
+         05  :PFX:-AJOUR-ID-TYP        PIC X(01)
+                                        OCCURS :ROWSET: TIMES.
+         05  :PFX:-AJOUR-PGM           PIC X(08)
+                                        OCCURS :ROWSET: TIMES.
+         05  :PFX:-AJOUR-TMS           PIC X(14)
+                                        OCCURS :ROWSET: TIMES.
