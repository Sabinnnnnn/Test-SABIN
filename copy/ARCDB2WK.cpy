@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *    ARCDB2WK  -  Checkpoint/restart working-storage area.
+      *                 Bracketed between ARC-CHECKPOINTED-AREA-START
+      *                 (here) and ARC-CHECKPOINTED-AREA-SLUT (coded by
+      *                 the calling program) so the checkpoint service
+      *                 can save/restore the whole region as one unit.
+      *----------------------------------------------------------------*
+       01  ARC-CHECKPOINT-AREA.
+           05  ARC-CHECKPOINTED-AREA-START PIC X.
+           05  ARC-CHECKPOINT-SW           PIC X(01) VALUE 'N'.
+               88  ARC-RESTART-RUN                     VALUE 'Y'.
+               88  ARC-NORMAL-RUN                      VALUE 'N'.
+           05  ARC-CHECKPOINT-ID           PIC X(08) VALUE SPACES.
+           05  ARC-CHECKPOINT-INTERVAL     PIC S9(09) COMP-3 VALUE 100.
+           05  ARC-CHECKPOINT-COUNT        PIC S9(09) COMP-3 VALUE 0.
+           05  ARC-RESTART-RECORD-COUNT    PIC S9(09) COMP-3 VALUE 0.
+           05  ARC-CHECKPOINT-RETURN-CODE  PIC S9(04) COMP   VALUE 0.
