@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *    COMPILED   -  Start-of-job compile-stamp display area
+      *----------------------------------------------------------------*
+       01  COMPILED-PRINT-AREA.
+           05  COMPILED-SW                 PIC X(01) VALUE 'N'.
+               88  COMPILED-TIME-VIST                 VALUE 'Y'.
+           05  COMPILED-PROGRAM            PIC X(08) VALUE SPACES.
+           05  COMPILED-WHEN-COMPILED.
+               10  COMPILED-MM             PIC X(02).
+               10  COMPILED-DD             PIC X(02).
+               10  COMPILED-YY             PIC X(02).
+               10  COMPILED-HH             PIC X(02).
+               10  COMPILED-MI             PIC X(02).
+               10  COMPILED-SS             PIC X(02).
+               10  COMPILED-CC             PIC X(02).
+           05  COMPILED-DATA-VIS.
+               10  COMPILED-MM             PIC X(02).
+               10  COMPILED-DD             PIC X(02).
+               10  COMPILED-YY             PIC X(02).
+               10  COMPILED-HH             PIC X(02).
+               10  COMPILED-MI             PIC X(02).
+               10  COMPILED-SS             PIC X(02).
+               10  COMPILED-CC             PIC X(02).
