@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    TEKABNAR  -  Standard abend-handling area, passed to the
+      *                 common abend routine CTEKCALL.
+      *----------------------------------------------------------------*
+       01  CTEKABN0                        PIC X(08) VALUE 'CTEKABN0'.
+
+       01  TEKABN-AREA.
+           05  TEKABN-ABEND-CODE           PIC 9(04) VALUE 0.
+           05  TEKABN-PROGRAM-ID           PIC X(08) VALUE SPACES.
+           05  TEKABN-REASON-TEXT          PIC X(60) VALUE SPACES.
