@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    SQLDIAG    -  GET DIAGNOSTICS work area
+      *----------------------------------------------------------------*
+       01  DB2-NUMBER-OF-CONDITIONS        PIC S9(04) COMP VALUE 0.
+
+       01  DB2-DIAGNOSTICS.
+           05  CONDITION-NUMBER            PIC S9(04) COMP VALUE 0.
+           05  DB2-ROW-NUMBER              PIC S9(09) COMP VALUE 0.
+           05  DB2-RETURNED-SQLCODE        PIC S9(09) COMP VALUE 0.
+           05  DB2-MESSAGE-ID              PIC X(10) VALUE SPACES.
+           05  MESSAGE-TEXT.
+               10  MESSAGE-TEXT-LEN        PIC S9(04) COMP VALUE 0.
+               10  MESSAGE-TEXT-TEXT       PIC X(240) VALUE SPACES.
