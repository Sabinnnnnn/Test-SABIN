@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *    ARCDB2XR  -  Checkpoint/restart initialisation.  Calls the
+      *                 common restart service to find out whether
+      *                 this run is a fresh start or a restart, and if
+      *                 so, where to resume.
+      *----------------------------------------------------------------*
+           CALL 'ARCRST' USING ARC-CHECKPOINT-AREA
+           END-CALL
+
+           IF ARC-RESTART-RUN
+              DISPLAY PROGRAM-NAVN ' - RESTARTED IN EXTRACT '
+                      ARC-EXTRACT-NUMBER ' AFTER RECORD '
+                      ARC-RESTART-RECORD-COUNT
+           END-IF
