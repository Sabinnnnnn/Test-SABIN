@@ -9,8 +9,8 @@
       *
       *  Program description:
       *  --------------------
-      *
-      *
+      *  Migrates IBM-SAMP-ACT activity extract records into the DB2
+      *  table TTDF1010SAMP_ACT.
       *
       *
       ******************************************************************
@@ -30,7 +30,21 @@
       *  --------
       *  Date     Id          Init Description
       *  20250320             HRJ  Established
-      *
+      *  20250704             HRJ  Reject bad rows to TTDF1010-REJECT
+      *                            instead of abending the run.
+      *  20250705             HRJ  End-of-job control report.
+      *  20250705             HRJ  Upsert against TTDF1010SAMP_ACT so a
+      *                            rerun after a partial load is safe.
+      *  20250711             HRJ  Checkpoint every active-rowset rows.
+      *  20250711             HRJ  Rowset/commit size now comes from the
+      *                            control record or PARM.
+      *  20250714             HRJ  Field-level validation of TDF101
+      *                            before staging into the rowset.
+      *  20250714             HRJ  Read-vs-loaded count reconciliation.
+      *  20250718             HRJ  REPLACE/APPEND load-mode switch.
+      *  20250718             HRJ  Run-history audit row per run.
+      *  20250721             HRJ  Loop over a list of IBM-SAMP-ACT
+      *                            extracts in one run.
       *
       ******************************************************************
 
@@ -45,7 +59,17 @@
 
        FILE-CONTROL.
 
-           SELECT IBM-SAMP-ACT                   ASSIGN TO TTDF1010.
+           SELECT IBM-SAMP-ACT                   ASSIGN TO
+                                                   IBM-SAMP-ACT-DSN.
+
+           SELECT IBM-SAMP-ACT-LIST              ASSIGN TO TTDF1010X.
+
+           SELECT MIG999-CONTROL                 ASSIGN TO TTDF1010C.
+
+           SELECT TTDF1010-REJECT                ASSIGN TO TTDF1010J.
+
+           SELECT TTDF1010-RPT                   ASSIGN TO TTDF1010P.
+
        DATA DIVISION.
 
       *----------------------------------------------------------------*
@@ -58,15 +82,89 @@
 
        01  IBM-SAMP-ACT-RECORD                   PIC X(81).
 
+       FD  IBM-SAMP-ACT-LIST
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  IBM-SAMP-ACT-LIST-RECORD.
+           05  IBM-SAMP-ACT-LIST-DSN             PIC X(08).
+           05  FILLER                            PIC X(72).
+
+       FD  MIG999-CONTROL
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  MIG999-CONTROL-RECORD.
+           05  MIG999-CTL-ROWSET-SIZE            PIC 9(05).
+           05  MIG999-CTL-LOAD-MODE              PIC X(01).
+           05  MIG999-CTL-AJOUR-TMS-FROM         PIC X(14).
+           05  MIG999-CTL-AJOUR-TMS-TO           PIC X(14).
+           05  FILLER                            PIC X(46).
+
+       FD  TTDF1010-REJECT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  TTDF1010-REJECT-RECORD.
+           05  TTDF1010-REJ-SQLCODE              PIC S9(09)
+                                                  SIGN LEADING SEPARATE.
+           05  FILLER                            PIC X(01).
+           05  TTDF1010-REJ-ACTNO                PIC X(05).
+           05  FILLER                            PIC X(01).
+           05  TTDF1010-REJ-ACTKWD               PIC X(05).
+           05  FILLER                            PIC X(01).
+           05  TTDF1010-REJ-REASON               PIC X(40).
+           05  FILLER                            PIC X(17).
+
+       FD  TTDF1010-RPT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  TTDF1010-RPT-RECORD.
+           05  TTDF1010-RPT-TEXT                 PIC X(60).
+           05  TTDF1010-RPT-NUMBER               PIC Z(8)9.
+           05  FILLER                            PIC X(11).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        01  DIVERSE.
          03  PROGRAM-NAVN                   PIC  X(08) VALUE 'MIG999'.
+         03  IBM-SAMP-ACT-DSN                PIC X(08) VALUE SPACES.
          03  EOF-IBM-SAMP-ACT-SW            PIC  9     VALUE 0.
            88  EOF-IBM-SAMP-ACT                        VALUE 1.
            88  NOT-EOF-IBM-SAMP-ACT                    VALUE 0.
-         03  TTDF1010-ROWS-INSERTED         PIC S9(09) COMP-3 VALUE 0.
+         03  EOF-IBM-SAMP-ACT-LIST-SW        PIC 9      VALUE 0.
+           88  EOF-IBM-SAMP-ACT-LIST                    VALUE 1.
+           88  NOT-EOF-IBM-SAMP-ACT-LIST                VALUE 0.
+         03  TDF101-VALIDATION-SW            PIC X(01)  VALUE 'G'.
+           88  TDF101-RECORD-INVALID                    VALUE 'F'.
+           88  TDF101-RECORD-VALID                      VALUE 'G'.
+         03  MIG999-RUN-MODE-SW              PIC X(01)  VALUE 'A'.
+           88  MIG999-MODE-REPLACE                      VALUE 'R'.
+           88  MIG999-MODE-APPEND                       VALUE 'A'.
+         03  MIG999-EXPECTED-ROWS            PIC S9(09) COMP-3 VALUE 0.
+         03  MIG999-ACTIVE-ROWSET            PIC S9(04) COMP  VALUE 100.
+         03  MIG999-LIST-ORDINAL             PIC S9(04) COMP   VALUE 0.
+         03  MIG999-SKIP-IX                  PIC S9(09) COMP   VALUE 0.
+         03  MIG999-INFLIGHT-COUNT           PIC S9(09) COMP-3 VALUE 0.
+         03  MIG999-ROWS-WITH-ERRORS         PIC S9(04) COMP   VALUE 0.
+         03  MIG999-LAST-SQLCODE             PIC S9(09) COMP   VALUE 0.
+         03  MIG999-AJOUR-TMS-FROM           PIC X(14)  VALUE SPACES.
+         03  MIG999-AJOUR-TMS-TO             PIC X(14)  VALUE SPACES.
+         03  MIG999-CKPT-QUOTIENT            PIC S9(09) COMP   VALUE 0.
+         03  MIG999-CKPT-REMAINDER           PIC S9(09) COMP   VALUE 0.
+         03  MIG999-ACTDESC-SCAN-IX          PIC S9(04) COMP   VALUE 0.
+         03  MIG999-START-TMS                PIC X(21)  VALUE SPACES.
+         03  MIG999-END-TMS                  PIC X(21)  VALUE SPACES.
+         03  MIG999-START-HH                 PIC 9(02)  VALUE 0.
+         03  MIG999-START-MI                 PIC 9(02)  VALUE 0.
+         03  MIG999-START-SS                 PIC 9(02)  VALUE 0.
+         03  MIG999-END-HH                   PIC 9(02)  VALUE 0.
+         03  MIG999-END-MI                   PIC 9(02)  VALUE 0.
+         03  MIG999-END-SS                   PIC 9(02)  VALUE 0.
+         03  MIG999-ELAPSED-SECONDS          PIC S9(07) COMP-3 VALUE 0.
+         03  MIG999-AUDIT-RETURN-CODE        PIC S9(04) COMP   VALUE 0.
 
            COPY TEKABNAR.
            COPY COMPILED.
@@ -76,41 +174,274 @@
            COPY SQLCA.
            COPY SQLDIAG.
 
+       01  MIG999-AUDIT-AREA.
+           05  MIG999-AUDIT-JOB               PIC X(08).
+           05  MIG999-AUDIT-START-TS          PIC X(21).
+           05  MIG999-AUDIT-END-TS            PIC X(21).
+           05  MIG999-AUDIT-RECORDS-READ      PIC S9(09) COMP.
+           05  MIG999-AUDIT-ROWS-INSERTED     PIC S9(09) COMP.
+           05  MIG999-AUDIT-ROWS-REJECTED     PIC S9(09) COMP.
+           05  MIG999-AUDIT-LAST-SQLCODE      PIC S9(09) COMP.
+
        01  MTDF1010.
            COPY MTDF1010 REPLACING ==:PFX:==    BY ==TDF101M==
                                    ==:ROWSET:== BY ==100==.
-           COPY DTDF1010.
        01  TTDF1010.
            COPY TTDF1010 REPLACING ==:PFX:==    BY ==TDF101==.
 
       ***  Areas for checkpoint/restart ***
+      *    ARC-EXTRACT-NUMBER/-DSN and the run counters below are
+      *    bracketed inside ARC-CHECKPOINT-AREA (not in DIVERSE) so a
+      *    checkpoint saves, and a restart restores, exactly which
+      *    extract in the IBM-SAMP-ACT-LIST was in progress and the
+      *    run totals accumulated up to that point.  ARC-RESTART-
+      *    RECORD-COUNT and ARC-EXTRACT-RECORDS-READ are both scoped
+      *    to the extract named by ARC-EXTRACT-NUMBER, not to the
+      *    whole run - TTDF1010-RECORDS-READ is the only run-wide
+      *    cumulative counter and ARCRST restores it correctly on its
+      *    own, so it must never be adjusted again on a restart.
            COPY ARCDB2WK.
+        05  ARC-EXTRACT-NUMBER          PIC S9(04) COMP   VALUE 0.
+        05  ARC-EXTRACT-DSN             PIC X(08)  VALUE SPACES.
+        05  ARC-EXTRACT-RECORDS-READ    PIC S9(09) COMP-3 VALUE 0.
+        05  TTDF1010-ROWS-INSERTED      PIC S9(09) COMP-3 VALUE 0.
+        05  TTDF1010-ROWS-REJECTED      PIC S9(09) COMP-3 VALUE 0.
+        05  TTDF1010-RECORDS-READ       PIC S9(09) COMP-3 VALUE 0.
+        05  MIG999-EXTRACT-COUNT        PIC S9(04) COMP   VALUE 0.
         05  FILLER                     PIC X.
         05  ARC-CHECKPOINTED-AREA-SLUT PIC X.
 
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+       01  MIG999-PARM-AREA.
+           05  MIG999-PARM-LEN                PIC S9(04) COMP.
+           05  MIG999-PARM-DATA.
+               10  MIG999-PARM-ROWSET          PIC 9(05).
+               10  MIG999-PARM-MODE            PIC X(01).
+               10  FILLER                      PIC X(74).
+
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING MIG999-PARM-AREA.
       ******************************************************************
            PERFORM DISPLAY-START
       *    INITIER CHECKPOINT/RESTART
            COPY ARCDB2XR.
 
+           PERFORM READ-CONTROL-PARAMETERS
            PERFORM READ-FILE-IBM-SAMP-ACT
+           PERFORM RECONCILE-ROW-COUNTS
+           PERFORM END-OF-JOB-REPORT
+           PERFORM WRITE-RUN-AUDIT-RECORD
 
            DISPLAY PROGRAM-NAVN 'END'
            GOBACK
            .
 
+       READ-CONTROL-PARAMETERS SECTION.
+      *----------------------------------------------------------------*
+      *    Establish the rowset/commit size and the load mode for
+      *    this run.  The MIG999-CONTROL control record (if present)
+      *    sets the defaults; the JCL PARM, when supplied, overrides
+      *    it so operations can tune a single run without touching
+      *    the control table.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT MIG999-CONTROL
+
+           READ MIG999-CONTROL
+              AT END
+                 CONTINUE
+              NOT AT END
+                 IF MIG999-CTL-ROWSET-SIZE > 0
+                    IF MIG999-CTL-ROWSET-SIZE <= TDF101M-ROW-SET
+                       MOVE MIG999-CTL-ROWSET-SIZE
+                         TO MIG999-ACTIVE-ROWSET
+                    ELSE
+                       DISPLAY PROGRAM-NAVN ' '
+                               FUNCTION CURRENT-DATE (1:14) ' - '
+                              'MIG999-CONTROL ROWSET SIZE EXCEEDS '
+                              'COMPILED CEILING - VALUE IGNORED'
+                    END-IF
+                 END-IF
+                 IF MIG999-CTL-LOAD-MODE = 'R' OR 'A'
+                    MOVE MIG999-CTL-LOAD-MODE TO MIG999-RUN-MODE-SW
+                 END-IF
+                 MOVE MIG999-CTL-AJOUR-TMS-FROM TO MIG999-AJOUR-TMS-FROM
+                 MOVE MIG999-CTL-AJOUR-TMS-TO   TO MIG999-AJOUR-TMS-TO
+           END-READ
+
+           CLOSE MIG999-CONTROL
+
+      *    MIG999-PARM-ROWSET occupies PARM bytes 1-5 and MIG999-PARM-
+      *    MODE byte 6 - each is only trustworthy if the caller's PARM
+      *    was actually long enough to cover it, so each is guarded by
+      *    its own minimum-length check rather than one blanket
+      *    MIG999-PARM-LEN > 0 test.
+           IF MIG999-PARM-LEN >= 5
+              IF MIG999-PARM-ROWSET > 0
+                 IF MIG999-PARM-ROWSET <= TDF101M-ROW-SET
+                    MOVE MIG999-PARM-ROWSET TO MIG999-ACTIVE-ROWSET
+                 ELSE
+                    DISPLAY PROGRAM-NAVN ' '
+                            FUNCTION CURRENT-DATE (1:14) ' - '
+                           'PARM ROWSET SIZE EXCEEDS COMPILED CEILING '
+                           '- VALUE IGNORED'
+                 END-IF
+              END-IF
+           END-IF
+
+           IF MIG999-PARM-LEN >= 6
+              IF MIG999-PARM-MODE = 'R' OR 'A'
+                 MOVE MIG999-PARM-MODE TO MIG999-RUN-MODE-SW
+              END-IF
+           END-IF
+
+           IF NOT MIG999-MODE-REPLACE
+              SET MIG999-MODE-APPEND TO TRUE
+           END-IF
+
+           IF MIG999-MODE-REPLACE
+              AND (MIG999-AJOUR-TMS-FROM = SPACES
+               OR  MIG999-AJOUR-TMS-TO   = SPACES)
+              DISPLAY PROGRAM-NAVN ' '
+                      FUNCTION CURRENT-DATE (1:14) ' - '
+                     'REPLACE MODE REQUESTED BUT MIG999-CONTROL GAVE '
+                     'NO AJOUR-TMS RANGE - FALLING BACK TO APPEND'
+              SET MIG999-MODE-APPEND TO TRUE
+           END-IF
+
+      *    Identify this run to the checkpoint service and publish
+      *    the cadence PROCESS-ONE-EXTRACT actually checkpoints at -
+      *    still the one MIG999-ACTIVE-ROWSET knob from Request 004,
+      *    not a second, independent interval.
+           MOVE PROGRAM-NAVN        TO ARC-CHECKPOINT-ID
+           MOVE MIG999-ACTIVE-ROWSET TO ARC-CHECKPOINT-INTERVAL
+           .
+
        READ-FILE-IBM-SAMP-ACT SECTION.
       *----------------------------------------------------------------*
-      *    Read and handle IBM-SAMP-ACT
+      *    Drive every IBM-SAMP-ACT extract named in the extract list
+      *    (normally the generations of one day's GDG) through to
+      *    TTDF1010SAMP_ACT in this one job step.  On a restart,
+      *    every extract ordinal before ARC-EXTRACT-NUMBER (restored
+      *    from the checkpoint) was already finished before the last
+      *    checkpoint and is skipped entirely; the one extract at
+      *    ARC-EXTRACT-NUMBER is resumed record-by-record in
+      *    PROCESS-ONE-EXTRACT.
       *----------------------------------------------------------------*
 
-           SET NOT-EOF-IBM-SAMP-ACT TO TRUE
+           SET NOT-EOF-IBM-SAMP-ACT-LIST TO TRUE
            MOVE 0 TO TDF101M-ROW-COUNT
+           MOVE 0 TO MIG999-LIST-ORDINAL
+
+           OPEN INPUT IBM-SAMP-ACT-LIST
+
+           IF ARC-RESTART-RUN
+              OPEN EXTEND TTDF1010-REJECT
+           ELSE
+              OPEN OUTPUT TTDF1010-REJECT
+           END-IF
+
+           IF MIG999-MODE-REPLACE
+              AND NOT ARC-RESTART-RUN
+              PERFORM DELETE-EXISTING-ROWS
+           END-IF
+
+           PERFORM READ-IBM-SAMP-ACT-LIST
+
+           PERFORM
+              WITH TEST BEFORE
+              UNTIL EOF-IBM-SAMP-ACT-LIST
+
+              ADD 1 TO MIG999-LIST-ORDINAL
+
+              IF ARC-RESTART-RUN
+                 AND MIG999-LIST-ORDINAL < ARC-EXTRACT-NUMBER
+                 CONTINUE
+              ELSE
+                 IF MIG999-LIST-ORDINAL > MIG999-EXTRACT-COUNT
+                    MOVE MIG999-LIST-ORDINAL TO MIG999-EXTRACT-COUNT
+                 END-IF
+                 MOVE MIG999-LIST-ORDINAL TO ARC-EXTRACT-NUMBER
+                 MOVE IBM-SAMP-ACT-DSN    TO ARC-EXTRACT-DSN
+                 PERFORM PROCESS-ONE-EXTRACT
+                 SET ARC-NORMAL-RUN TO TRUE
+              END-IF
+
+              PERFORM READ-IBM-SAMP-ACT-LIST
+
+           END-PERFORM
+
+           CLOSE IBM-SAMP-ACT-LIST
+
+           IF TDF101M-ROW-COUNT > 0
+              PERFORM INSERT-TTDF1010
+           END-IF
+
+           CLOSE TTDF1010-REJECT
+           .
+
+       READ-IBM-SAMP-ACT-LIST SECTION.
+      *----------------------------------------------------------------*
+      *    Read the next extract identifier off the extract list.
+      *----------------------------------------------------------------*
+
+           READ IBM-SAMP-ACT-LIST
+              AT END
+                 SET EOF-IBM-SAMP-ACT-LIST TO TRUE
+              NOT AT END
+                 MOVE IBM-SAMP-ACT-LIST-DSN TO IBM-SAMP-ACT-DSN
+           END-READ
+           .
+
+       PROCESS-ONE-EXTRACT SECTION.
+      *----------------------------------------------------------------*
+      *    Read and stage one IBM-SAMP-ACT extract, named in
+      *    IBM-SAMP-ACT-DSN, taking a checkpoint every active rowset
+      *    of records so a restart can resume partway through instead
+      *    of rereading every extract from the top.  ARC-RESTART-
+      *    RECORD-COUNT and ARC-EXTRACT-RECORDS-READ are scoped to
+      *    this one extract, never to the run as a whole - on a fresh
+      *    (non-resumed) extract they start at zero; on the one
+      *    extract being resumed (ARC-RESTART-RUN is still TRUE only
+      *    for that extract - the caller turns it off afterwards) the
+      *    restored ARC-RESTART-RECORD-COUNT is how many of this
+      *    extract's own records were already accounted for, either
+      *    flushed or rejected, before the last checkpoint, so that
+      *    many records are reread and discarded rather than
+      *    reprocessed.  ARCRST restores TTDF1010-RECORDS-READ to its
+      *    value as of that same last checkpoint, which already
+      *    counted the in-flight rowset being discarded here (every
+      *    record bumps TTDF1010-RECORDS-READ the moment it is read,
+      *    whether or not it ever reaches a flushed rowset) - so that
+      *    many reads are backed out of TTDF1010-RECORDS-READ before
+      *    the discarded records are read again and counted a second
+      *    time in PROCESS-IBM-SAMP-ACT.
+      *----------------------------------------------------------------*
+
+           SET NOT-EOF-IBM-SAMP-ACT TO TRUE
 
            OPEN INPUT IBM-SAMP-ACT
 
+           IF ARC-RESTART-RUN
+              COMPUTE MIG999-INFLIGHT-COUNT =
+                      ARC-EXTRACT-RECORDS-READ
+                    - ARC-RESTART-RECORD-COUNT
+              SUBTRACT MIG999-INFLIGHT-COUNT FROM TTDF1010-RECORDS-READ
+           ELSE
+              MOVE 0 TO ARC-RESTART-RECORD-COUNT
+           END-IF
+
+           MOVE ARC-RESTART-RECORD-COUNT TO ARC-EXTRACT-RECORDS-READ
+
+           PERFORM
+              VARYING MIG999-SKIP-IX FROM 1 BY 1
+              UNTIL MIG999-SKIP-IX > ARC-RESTART-RECORD-COUNT
+                 OR EOF-IBM-SAMP-ACT
+              PERFORM READ-IBM-SAMP-ACT
+           END-PERFORM
+
            PERFORM READ-IBM-SAMP-ACT
 
            PERFORM
@@ -118,15 +449,27 @@
               UNTIL EOF-IBM-SAMP-ACT
 
               PERFORM PROCESS-IBM-SAMP-ACT
+
+              DIVIDE ARC-EXTRACT-RECORDS-READ BY MIG999-ACTIVE-ROWSET
+                 GIVING  MIG999-CKPT-QUOTIENT
+                 REMAINDER MIG999-CKPT-REMAINDER
+
+              IF MIG999-CKPT-REMAINDER = 0
+                 COMPUTE ARC-RESTART-RECORD-COUNT =
+                         ARC-EXTRACT-RECORDS-READ - TDF101M-ROW-COUNT
+                 PERFORM ARC-CHECKPOINT
+              END-IF
+
               PERFORM READ-IBM-SAMP-ACT
 
            END-PERFORM
 
-           CLOSE IBM-SAMP-ACT
-
-           IF TDF101M-ROW-LOOP > 0
+           IF TDF101M-ROW-COUNT > 0
               PERFORM INSERT-TTDF1010
+              MOVE 0 TO TDF101M-ROW-COUNT
            END-IF
+
+           CLOSE IBM-SAMP-ACT
            .
 
        READ-IBM-SAMP-ACT SECTION.
@@ -139,64 +482,203 @@
            END-READ
            .
 
+       DELETE-EXISTING-ROWS SECTION.
+      *----------------------------------------------------------------*
+      *    REPLACE mode - purge the earlier load for this run's
+      *    AJOUR_TMS range, once, before any extract in the
+      *    IBM-SAMP-ACT-LIST is staged.  This must run only once per
+      *    run (not once per extract) - staged rows from an earlier
+      *    extract in this same run can already have been flushed to
+      *    TTDF1010SAMP_ACT by the time a later extract is reached,
+      *    and a second delete against the same TMS range would wipe
+      *    those out again.  Skipped on a restart, since the rows
+      *    from before the abend were already purged the first time.
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+              DELETE FROM TTDF1010SAMP_ACT
+              WHERE AJOUR_TMS BETWEEN :MIG999-AJOUR-TMS-FROM
+                                   AND :MIG999-AJOUR-TMS-TO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SQLCODE TO MIG999-LAST-SQLCODE
+                 DISPLAY PROGRAM-NAVN ' '
+                         FUNCTION CURRENT-DATE (1:14) ' - '
+                        'DB2 ERROR #0003 IN DELETE TTDF1010SAMP_ACT'
+                 MOVE 0003 TO TEKABN-ABEND-CODE
+                 MOVE '#0003 DELETE TTDF1010SAMP_ACT' TO USP101-SQL-ID
+                 PERFORM SQL-FEJL-RUTINE
+           END-EVALUATE
+           .
+
        PROCESS-IBM-SAMP-ACT SECTION.
       *----------------------------------------------------------------*
       *    Handle one record from IBM-SAMP-ACT
       *----------------------------------------------------------------*
 
            DISPLAY 'TTDF1010=' TTDF1010
+           ADD 1 TO TTDF1010-RECORDS-READ
+           ADD 1 TO ARC-EXTRACT-RECORDS-READ
 
-           IF TDF101M-ROW-COUNT + 1 > TDF101M-ROW-SET
-              PERFORM INSERT-TTDF1010
-              MOVE 0 TO TDF101M-ROW-COUNT
+           PERFORM VALIDATE-TDF101-RECORD
+
+           IF TDF101-RECORD-INVALID
+              PERFORM WRITE-TDF101-REJECT-RECORD
+           ELSE
+              IF TDF101M-ROW-COUNT + 1 > MIG999-ACTIVE-ROWSET
+                 PERFORM INSERT-TTDF1010
+                 MOVE 0 TO TDF101M-ROW-COUNT
+              END-IF
+
+              COMPUTE TDF101M-ROW-COUNT = TDF101M-ROW-COUNT + 1
+
+              MOVE TDF101-ACTNO
+                TO TDF101M-ACTNO (TDF101M-ROW-COUNT)
+              MOVE TDF101-ACTKWD
+                TO TDF101M-ACTKWD (TDF101M-ROW-COUNT)
+              MOVE TDF101-ACTDESC-LEN
+                TO TDF101M-ACTDESC-LEN (TDF101M-ROW-COUNT)
+              MOVE TDF101-ACTDESC-TEXT
+                TO TDF101M-ACTDESC-TEXT (TDF101M-ROW-COUNT)
+              MOVE TDF101-AJOUR-ID
+                TO TDF101M-AJOUR-ID (TDF101M-ROW-COUNT)
+              MOVE TDF101-AJOUR-ID-TYP
+                TO TDF101M-AJOUR-ID-TYP (TDF101M-ROW-COUNT)
+              MOVE TDF101-AJOUR-PGM
+                TO TDF101M-AJOUR-PGM (TDF101M-ROW-COUNT)
+              MOVE TDF101-AJOUR-TMS
+                TO TDF101M-AJOUR-TMS (TDF101M-ROW-COUNT)
+           END-IF
+           .
+
+       VALIDATE-TDF101-RECORD SECTION.
+      *----------------------------------------------------------------*
+      *    Field-level validation of the incoming TDF101 record, so a
+      *    corrupt extract record is routed to TTDF1010-REJECT instead
+      *    of surfacing as a cryptic DB2 error deep in INSERT-TTDF1010.
+      *----------------------------------------------------------------*
+
+           SET TDF101-RECORD-VALID TO TRUE
+           MOVE SPACES TO TTDF1010-REJ-REASON
+
+           IF TDF101-ACTNO = SPACES
+              SET TDF101-RECORD-INVALID TO TRUE
+              MOVE 'BLANK ACTNO' TO TTDF1010-REJ-REASON
+           END-IF
+
+           IF TDF101-ACTKWD = SPACES
+              SET TDF101-RECORD-INVALID TO TRUE
+              MOVE 'BLANK ACTKWD' TO TTDF1010-REJ-REASON
+           END-IF
+
+           IF TDF101-ACTDESC-LEN NOT NUMERIC
+              SET TDF101-RECORD-INVALID TO TRUE
+              MOVE 'ACTDESC-LEN NOT NUMERIC' TO TTDF1010-REJ-REASON
+           ELSE
+              PERFORM
+                 VARYING MIG999-ACTDESC-SCAN-IX
+                 FROM 30 BY -1
+                 UNTIL MIG999-ACTDESC-SCAN-IX < 1
+                    OR TDF101-ACTDESC-TEXT
+                       (MIG999-ACTDESC-SCAN-IX:1) NOT = SPACE
+
+                 CONTINUE
+
+              END-PERFORM
+
+              IF TDF101-ACTDESC-LEN NOT = MIG999-ACTDESC-SCAN-IX
+                 SET TDF101-RECORD-INVALID TO TRUE
+                 MOVE 'ACTDESC-LEN MISMATCH' TO TTDF1010-REJ-REASON
+              END-IF
+           END-IF
+
+           IF TDF101-AJOUR-ID = SPACES
+              SET TDF101-RECORD-INVALID TO TRUE
+              MOVE 'BLANK AJOUR-ID' TO TTDF1010-REJ-REASON
            END-IF
 
-           COMPUTE TDF101M-ROW-COUNT = TDF101M-ROW-COUNT + 1
-
-           MOVE TDF101-ACTNO
-             TO TDF101M-ACTNO (TDF101M-ROW-COUNT)
-           MOVE TDF101-ACTKWD
-             TO TDF101M-ACTKWD (TDF101M-ROW-COUNT)
-           MOVE TDF101-ACTDESC-LEN
-             TO TDF101M-ACTDESC-LEN (TDF101M-ROW-COUNT)
-           MOVE TDF101-ACTDESC-TEXT
-             TO TDF101M-ACTDESC-TEXT (TDF101M-ROW-COUNT)
-           MOVE TDF101-AJOUR-ID
-             TO TDF101M-AJOUR-ID (TDF101M-ROW-COUNT)
-           MOVE TDF101-AJOUR-ID-TYP
-             TO TDF101M-AJOUR-ID-TYP (TDF101M-ROW-COUNT)
-           MOVE TDF101-AJOUR-PGM
-             TO TDF101M-AJOUR-PGM (TDF101M-ROW-COUNT)
-           MOVE TDF101-AJOUR-TMS
-             TO TDF101M-AJOUR-TMS (TDF101M-ROW-COUNT)
+           IF NOT TDF101-AJOUR-ID-TYP-GYLDIG
+              SET TDF101-RECORD-INVALID TO TRUE
+              MOVE 'INVALID AJOUR-ID-TYP' TO TTDF1010-REJ-REASON
+           END-IF
+
+           IF TDF101-AJOUR-PGM = SPACES
+              SET TDF101-RECORD-INVALID TO TRUE
+              MOVE 'BLANK AJOUR-PGM' TO TTDF1010-REJ-REASON
+           END-IF
+
+           IF TDF101-AJOUR-TMS = SPACES
+              OR TDF101-AJOUR-TMS NOT NUMERIC
+              SET TDF101-RECORD-INVALID TO TRUE
+              MOVE 'INVALID AJOUR-TMS' TO TTDF1010-REJ-REASON
+           END-IF
+
+           IF TDF101-RECORD-INVALID
+              MOVE 0             TO TTDF1010-REJ-SQLCODE
+              MOVE TDF101-ACTNO  TO TTDF1010-REJ-ACTNO
+              MOVE TDF101-ACTKWD TO TTDF1010-REJ-ACTKWD
+           END-IF
+           .
+
+       WRITE-TDF101-REJECT-RECORD SECTION.
+      *----------------------------------------------------------------*
+      *    Write one rejected row to TTDF1010-REJECT.  The caller
+      *    must already have filled in the TTDF1010-REJ-* fields.
+      *----------------------------------------------------------------*
+
+           WRITE TTDF1010-REJECT-RECORD
+           ADD 1 TO TTDF1010-ROWS-REJECTED
            .
 
        INSERT-TTDF1010 SECTION.
       *----------------------------------------------------------------*
-      *
+      *    Upsert the staged TDF101M rowset into TTDF1010SAMP_ACT, so
+      *    rerunning a failed or partial load updates rows that are
+      *    already there instead of hitting a primary-key violation.
+      *    NOT ATOMIC CONTINUE ON SQLEXCEPTION means one dirty row in
+      *    the rowset is rejected (see SQL-GET-DIAGNOSTICS) instead of
+      *    abending the whole batch window.
       *----------------------------------------------------------------*
 
            EXEC SQL
-              INSERT
-              INTO TTDF1010SAMP_ACT
-              ( ACTNO
-              , ACTKWD
-              , ACTDESC
-              , AJOUR_ID
-              , AJOUR_ID_TYP
-              , AJOUR_PGM
-              , AJOUR_TMS
-              )
-              VALUES
-              (:TDF101M-ACTNO
-              ,:TDF101M-ACTKWD
-              ,RTRIM(:TDF101M-ACTDESC)
-              ,:TDF101M-AJOUR-ID
-              ,:TDF101M-AJOUR-ID-TYP
-              ,:TDF101M-AJOUR-PGM
-              ,:TDF101M-AJOUR-TMS
-              )
-              FOR :TDF101M-ROW-COUNT ROWS
+              MERGE INTO TTDF1010SAMP_ACT AS TGT
+              USING
+              ( VALUES
+                ( :TDF101M-ACTNO,   :TDF101M-ACTKWD
+                , :TDF101M-ACTDESC-LEN, :TDF101M-ACTDESC-TEXT
+                , :TDF101M-AJOUR-ID,    :TDF101M-AJOUR-ID-TYP
+                , :TDF101M-AJOUR-PGM,   :TDF101M-AJOUR-TMS
+                )
+                FOR :TDF101M-ROW-COUNT ROWS
+              ) AS SRC
+                ( ACTNO, ACTKWD, ACTDESC_LEN, ACTDESC_TEXT
+                , AJOUR_ID, AJOUR_ID_TYP, AJOUR_PGM, AJOUR_TMS
+                )
+              ON TGT.ACTNO  = SRC.ACTNO
+             AND TGT.ACTKWD = SRC.ACTKWD
+              WHEN MATCHED THEN
+                 UPDATE SET ACTDESC   = RTRIM(SRC.ACTDESC_TEXT)
+                     , AJOUR_ID       = SRC.AJOUR_ID
+                     , AJOUR_ID_TYP   = SRC.AJOUR_ID_TYP
+                     , AJOUR_PGM      = SRC.AJOUR_PGM
+                     , AJOUR_TMS      = SRC.AJOUR_TMS
+              WHEN NOT MATCHED THEN
+                 INSERT
+                 ( ACTNO, ACTKWD, ACTDESC, AJOUR_ID
+                 , AJOUR_ID_TYP, AJOUR_PGM, AJOUR_TMS
+                 )
+                 VALUES
+                 ( SRC.ACTNO, SRC.ACTKWD, RTRIM(SRC.ACTDESC_TEXT)
+                 , SRC.AJOUR_ID, SRC.AJOUR_ID_TYP, SRC.AJOUR_PGM
+                 , SRC.AJOUR_TMS
+                 )
+              NOT ATOMIC CONTINUE ON SQLEXCEPTION
            END-EXEC
 
            EVALUATE SQLCODE
@@ -204,56 +686,157 @@
                  COMPUTE TTDF1010-ROWS-INSERTED =
                          TTDF1010-ROWS-INSERTED +
                          SQLERRD(3)
-              WHEN +354
+              WHEN 100
+                 CONTINUE
               WHEN OTHER
-                 IF SQLCODE = +354
-                    PERFORM SQL-GET-DIAGNOSTICS
+                 MOVE SQLCODE TO MIG999-LAST-SQLCODE
+                 PERFORM SQL-GET-DIAGNOSTICS
+                 IF MIG999-ROWS-WITH-ERRORS > 0
+                    COMPUTE TTDF1010-ROWS-INSERTED =
+                            TTDF1010-ROWS-INSERTED
+                          + TDF101M-ROW-COUNT
+                          - MIG999-ROWS-WITH-ERRORS
+                 ELSE
+                    DISPLAY PROGRAM-NAVN ' '
+                            FUNCTION CURRENT-DATE (1:14) ' - '
+                           'DB2 ERROR #0002 IN MERGE TTDF1010SAMP_ACT'
+                    MOVE 0001 TO TEKABN-ABEND-CODE
+                    MOVE '#0001 MERGE TTDF1010SAMP_ACT'
+                      TO USP101-SQL-ID
+                    PERFORM SQL-FEJL-RUTINE
                  END-IF
-                 MOVE 0001 TO TEKABN-ABEND-CODE
-                 DISPLAY PROGRAM-NAVN ' '
-                         FUNCTION CURRENT-DATE (1:14) ' - '
-                        'DB2 ERROR #0002 IN INSERT TTDF1010SAMP_ACT'
-                 MOVE '#0001 INSERT TTDF1010SAMP_ACT'
-                   TO USP101-SQL-ID
+           END-EVALUATE
+           .
+
+       RECONCILE-ROW-COUNTS SECTION.
+      *----------------------------------------------------------------*
+      *    Compare total records read off IBM-SAMP-ACT (across every
+      *    extract processed this run) against rows inserted plus
+      *    rows rejected, so a silently-truncated extract cannot
+      *    produce a clean-looking run with rows missing in
+      *    TTDF1010SAMP_ACT.
+      *----------------------------------------------------------------*
+
+           COMPUTE MIG999-EXPECTED-ROWS =
+                   TTDF1010-ROWS-INSERTED + TTDF1010-ROWS-REJECTED
+
+           IF MIG999-EXPECTED-ROWS NOT = TTDF1010-RECORDS-READ
+              MOVE 0016 TO RETURN-CODE
+              DISPLAY PROGRAM-NAVN ' '
+                      FUNCTION CURRENT-DATE (1:14) ' - '
+                     'RECORD COUNT MISMATCH - READ="'
+                      TTDF1010-RECORDS-READ '" INSERTED+REJECTED="'
+                      MIG999-EXPECTED-ROWS '"'
+           END-IF
+           .
+
+       END-OF-JOB-REPORT SECTION.
+      *----------------------------------------------------------------*
+      *    Write the end-of-job control report, so operations can
+      *    verify a run's completeness without grepping SYSOUT.
+      *----------------------------------------------------------------*
+
+           MOVE FUNCTION CURRENT-DATE TO MIG999-END-TMS
+
+           MOVE MIG999-START-TMS (9:2) TO MIG999-START-HH
+           MOVE MIG999-START-TMS (11:2) TO MIG999-START-MI
+           MOVE MIG999-START-TMS (13:2) TO MIG999-START-SS
+           MOVE MIG999-END-TMS (9:2) TO MIG999-END-HH
+           MOVE MIG999-END-TMS (11:2) TO MIG999-END-MI
+           MOVE MIG999-END-TMS (13:2) TO MIG999-END-SS
+
+           COMPUTE MIG999-ELAPSED-SECONDS =
+                   ( (MIG999-END-HH   * 3600)
+                   + (MIG999-END-MI   *   60)
+                   +  MIG999-END-SS )
+                 - ( (MIG999-START-HH * 3600)
+                   + (MIG999-START-MI *   60)
+                   +  MIG999-START-SS )
+
+      *    A run that crosses midnight has an end time-of-day smaller
+      *    than its start time-of-day - add back the day so elapsed
+      *    time is not reported as a large negative number.
+           IF MIG999-ELAPSED-SECONDS < 0
+              ADD 86400 TO MIG999-ELAPSED-SECONDS
+           END-IF
+
+           OPEN OUTPUT TTDF1010-RPT
+
+           MOVE SPACES TO TTDF1010-RPT-RECORD
+           MOVE 'MIG999 - END-OF-JOB CONTROL REPORT'
+             TO TTDF1010-RPT-TEXT
+           WRITE TTDF1010-RPT-RECORD
+
+           MOVE SPACES TO TTDF1010-RPT-RECORD
+           MOVE 'EXTRACTS PROCESSED' TO TTDF1010-RPT-TEXT
+           MOVE MIG999-EXTRACT-COUNT TO TTDF1010-RPT-NUMBER
+           WRITE TTDF1010-RPT-RECORD
+
+           MOVE SPACES TO TTDF1010-RPT-RECORD
+           MOVE 'RECORDS READ FROM IBM-SAMP-ACT' TO TTDF1010-RPT-TEXT
+           MOVE TTDF1010-RECORDS-READ TO TTDF1010-RPT-NUMBER
+           WRITE TTDF1010-RPT-RECORD
+
+           MOVE SPACES TO TTDF1010-RPT-RECORD
+           MOVE 'ROWS INSERTED/UPDATED INTO TTDF1010SAMP_ACT'
+             TO TTDF1010-RPT-TEXT
+           MOVE TTDF1010-ROWS-INSERTED TO TTDF1010-RPT-NUMBER
+           WRITE TTDF1010-RPT-RECORD
+
+           MOVE SPACES TO TTDF1010-RPT-RECORD
+           MOVE 'ROWS REJECTED' TO TTDF1010-RPT-TEXT
+           MOVE TTDF1010-ROWS-REJECTED TO TTDF1010-RPT-NUMBER
+           WRITE TTDF1010-RPT-RECORD
+
+           MOVE SPACES TO TTDF1010-RPT-RECORD
+           MOVE 'ELAPSED RUN TIME (SECONDS)' TO TTDF1010-RPT-TEXT
+           MOVE MIG999-ELAPSED-SECONDS TO TTDF1010-RPT-NUMBER
+           WRITE TTDF1010-RPT-RECORD
+
+           CLOSE TTDF1010-RPT
+           .
+
+       WRITE-RUN-AUDIT-RECORD SECTION.
+      *----------------------------------------------------------------*
+      *    Persist one row per run into the migration run-history
+      *    table, so operations has a queryable history of every load
+      *    into TTDF1010SAMP_ACT instead of relying on archived job
+      *    logs.
+      *----------------------------------------------------------------*
+
+           MOVE PROGRAM-NAVN           TO MIG999-AUDIT-JOB
+           MOVE MIG999-START-TMS       TO MIG999-AUDIT-START-TS
+           MOVE MIG999-END-TMS         TO MIG999-AUDIT-END-TS
+           MOVE TTDF1010-RECORDS-READ  TO MIG999-AUDIT-RECORDS-READ
+           MOVE TTDF1010-ROWS-INSERTED TO MIG999-AUDIT-ROWS-INSERTED
+           MOVE TTDF1010-ROWS-REJECTED TO MIG999-AUDIT-ROWS-REJECTED
+           MOVE MIG999-LAST-SQLCODE    TO MIG999-AUDIT-LAST-SQLCODE
+           MOVE RETURN-CODE            TO MIG999-AUDIT-RETURN-CODE
+
+           EXEC SQL
+              INSERT INTO MIG999_RUN_AUDIT
+              ( JOB_NAME, START_TS, END_TS, RECORDS_READ
+              , ROWS_INSERTED, ROWS_REJECTED, LAST_SQLCODE
+              , RETURN_CODE
+              )
+              VALUES
+              ( :MIG999-AUDIT-JOB, :MIG999-AUDIT-START-TS
+              , :MIG999-AUDIT-END-TS, :MIG999-AUDIT-RECORDS-READ
+              , :MIG999-AUDIT-ROWS-INSERTED
+              , :MIG999-AUDIT-ROWS-REJECTED
+              , :MIG999-AUDIT-LAST-SQLCODE
+              , :MIG999-AUDIT-RETURN-CODE
+              )
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
                  DISPLAY PROGRAM-NAVN ' '
                          FUNCTION CURRENT-DATE (1:14) ' - '
-                        'TDF101M-ROW-COUNT="'
-                         TDF101M-ROW-COUNT '"'
-                 PERFORM
-                    VARYING TDF101M-ROW-LOOP
-                    FROM    1 BY 1
-                    UNTIL   TDF101M-ROW-LOOP > TDF101M-ROW-COUNT
-
-                    DISPLAY PROGRAM-NAVN ' '
-                            FUNCTION CURRENT-DATE (1:14) ' - '
-                           'ACTNO="'
-                            TDF101M-ACTNO (TDF101M-ROW-LOOP) '"'
-                    DISPLAY PROGRAM-NAVN ' '
-                            FUNCTION CURRENT-DATE (1:14) ' - '
-                           'ACTKWD="'
-                            TDF101-ACTKWD (TDF101M-ROW-LOOP) '"'
-                    DISPLAY PROGRAM-NAVN ' '
-                            FUNCTION CURRENT-DATE (1:14) ' - '
-                           'ACTDESC="'
-                            TDF101-ACTDESC (TDF101M-ROW-LOOP) '"'
-                    DISPLAY PROGRAM-NAVN ' '
-                            FUNCTION CURRENT-DATE (1:14) ' - '
-                           'AJOUR_ID="'
-                            TDF101-AJOUR-ID (TDF101M-ROW-LOOP) '"'
-                    DISPLAY PROGRAM-NAVN ' '
-                            FUNCTION CURRENT-DATE (1:14) ' - '
-                           'AJOUR_ID_TYP="'
-                            TDF101-AJOUR-ID-TYP (TDF101M-ROW-LOOP) '"'
-                    DISPLAY PROGRAM-NAVN ' '
-                            FUNCTION CURRENT-DATE (1:14) ' - '
-                           'AJOUR_PGM="'
-                            TDF101-AJOUR-PGM (TDF101M-ROW-LOOP) '"'
-                    DISPLAY PROGRAM-NAVN ' '
-                            FUNCTION CURRENT-DATE (1:14) ' - '
-                           'AJOUR_TMS="'
-                            TDF101-AJOUR-TMS (TDF101M-ROW-LOOP) '"'
-                 END-PERFORM
-                 PERFORM SQL-FEJL-RUTINE
+                        'UNABLE TO WRITE RUN AUDIT ROW, SQLCODE="'
+                         SQLCODE '"'
            END-EVALUATE
            .
 
@@ -263,6 +846,7 @@
       *    compile-time.
       *----------------------------------------------------------------*
 
+           MOVE FUNCTION CURRENT-DATE TO MIG999-START-TMS
            MOVE PROGRAM-NAVN TO COMPILED-PROGRAM
            MOVE WHEN-COMPILED TO COMPILED-WHEN-COMPILED
            MOVE CORR COMPILED-WHEN-COMPILED TO COMPILED-DATA-VIS
@@ -272,54 +856,46 @@
 
        SQL-GET-DIAGNOSTICS SECTION.
       *----------------------------------------------------------------*
-      *
+      *    Find out which row(s) of the last NOT ATOMIC multi-row
+      *    statement failed, and reject just those rows to
+      *    TTDF1010-REJECT instead of abending the whole batch window.
       *----------------------------------------------------------------*
 
+           MOVE 0 TO MIG999-ROWS-WITH-ERRORS
+
            EXEC SQL
-                GET DIAGNOSTICS
-                   :NUMBERS = NUMBER
+                GET DIAGNOSTICS :DB2-NUMBER-OF-CONDITIONS = NUMBER
            END-EXEC
 
            PERFORM
               VARYING CONDITION-NUMBER
               FROM    1 BY 1
-              UNTIL   CONDITION-NUMBER > NUMBERS
+              UNTIL   CONDITION-NUMBER > DB2-NUMBER-OF-CONDITIONS
 
               EXEC SQL
-                   GET DIAGNOSTICS CONDITION
-                      :DB2-DIAGNOSTICS.CONDITION-NUMBER
-                      :DB2-DIAGNOSTICS.DB2-ROW-NUMBER = DB2_ROW_NUMBER
-                     ,:DB2-DIAGNOSTICS.DB2-RETURNED-SQLCODE =
-                       DB2_RETURNED_SQLCODE
-                     ,:DB2-DIAGNOSTICS.DB2-MESSAGE-ID = DB2_MESSAGE_ID
-                     ,:DB2-DIAGNOSTICS.MESSAGE-TEXT = MESSAGE_TEXT
+                   GET DIAGNOSTICS CONDITION :CONDITION-NUMBER
+                      :DB2-ROW-NUMBER = DB2_ROW_NUMBER
+                     ,:DB2-RETURNED-SQLCODE = DB2_RETURNED_SQLCODE
+                     ,:DB2-MESSAGE-ID = DB2_MESSAGE_ID
+                     ,:MESSAGE-TEXT = MESSAGE_TEXT
               END-EXEC
 
-              IF DB2-RETURNED-SQLCODE = +100
-                 EXIT SECTION
-              END-IF
-
-              IF DB2-RETURNED-SQLCODE NOT = +354
-                 DISPLAY PROGRAM-NAVN ' '
-                         FUNCTION CURRENT-DATE (1:14) ' - '
-                        'CONDITION-NUMBER="'
-                         CONDITION-NUMBER '"'
+              IF DB2-RETURNED-SQLCODE NOT = 0
+                 AND DB2-ROW-NUMBER > 0
+                 AND DB2-ROW-NUMBER <= TDF101M-ROW-COUNT
+                 ADD 1 TO MIG999-ROWS-WITH-ERRORS
+                 MOVE DB2-RETURNED-SQLCODE TO TTDF1010-REJ-SQLCODE
+                 MOVE TDF101M-ACTNO (DB2-ROW-NUMBER)
+                   TO TTDF1010-REJ-ACTNO
+                 MOVE TDF101M-ACTKWD (DB2-ROW-NUMBER)
+                   TO TTDF1010-REJ-ACTKWD
+                 MOVE 'DB2 ERROR ON INSERT/UPDATE'
+                   TO TTDF1010-REJ-REASON
+                 PERFORM WRITE-TDF101-REJECT-RECORD
                  DISPLAY PROGRAM-NAVN ' '
                          FUNCTION CURRENT-DATE (1:14) ' - '
-                        'DB2-ROW-NUMBER="'
-                         DB2-ROW-NUMBER '"'
-                 DISPLAY PROGRAM-NAVN ' '
-                         FUNCTION CURRENT-DATE (1:14) ' - '
-                        'DB2-RETURNED-SQLCODE="'
+                        'ROW "' DB2-ROW-NUMBER '" REJECTED, SQLCODE="'
                          DB2-RETURNED-SQLCODE '"'
-                 DISPLAY PROGRAM-NAVN ' '
-                         FUNCTION CURRENT-DATE (1:14) ' - '
-                        'DB2-MESSAGE-ID="'
-                         DB2-MESSAGE-ID '"'
-                 DISPLAY PROGRAM-NAVN ' '
-                         FUNCTION CURRENT-DATE (1:14) ' - '
-                        'MESSAGE-TEXT="'
-                         MESSAGE-TEXT-TEXT(1:MESSAGE-TEXT-LEN) '"'
               END-IF
 
            END-PERFORM
